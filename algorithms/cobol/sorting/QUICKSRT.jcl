@@ -0,0 +1,75 @@
+//QUICKSRT JOB (ACCTNO),'NUMBERS OPS - DAILY SORT',CLASS=A,
+//         MSGCLASS=X,MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* QUICKSRT - DAILY NUMBER SORT UTILITY                          *
+//*                                                                *
+//* RUNS QUICKSORT AGAINST THE DAY'S SORT-INPUT-FILE AND           *
+//* PRODUCES A DATED, PAGED SORT REPORT. SORT DIRECTION IS         *
+//* CONTROLLED BY THE ONE-CHARACTER CARD IN SORTCTL (A/D).         *
+//*                                                                *
+//* CHECKPOINT/RESTART: SORTCKPT IS WRITTEN BY THE PROGRAM AFTER   *
+//* THE LOAD STEP AND AFTER THE SORT STEP. STEP005 CLEARS OUT      *
+//* YESTERDAY'S SORTCKPT SO A NORMAL DAILY SUBMISSION ALWAYS       *
+//* STARTS FRESH.                                                  *
+//*                                                                *
+//* TO RESTART AN ABENDED RUN INSTEAD OF STARTING OVER, RESUBMIT   *
+//* THIS JOB WITH RESTART=STEP010 ON THE JOB STATEMENT. THAT IS    *
+//* WHAT KEEPS STEP005 FROM RUNNING AND WIPING THE CHECKPOINT -    *
+//* JES SKIPS EVERY STEP AHEAD OF THE RESTART STEP REGARDLESS OF   *
+//* ITS OWN COND=. DO NOT RESUBMIT A RESTART WITHOUT RESTART= ON   *
+//* THE JOB CARD OR STEP005 WILL DELETE THE CHECKPOINT BEFORE      *
+//* QUICKSORT EVER SEES IT.                                        *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.NUMBERS.DAILY.CKPT
+  SET MAXCC = 0
+/*
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=QUICKSORT,COND=(0,NE,STEP005)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SORTIN   DD DSN=PROD.NUMBERS.DAILY.INPUT,DISP=SHR
+//SORTRPT  DD DSN=PROD.NUMBERS.DAILY.REPORT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SORTCTL  DD DSN=PROD.NUMBERS.SORT.CONTROL,DISP=SHR
+//SORTCKPT DD DSN=PROD.NUMBERS.DAILY.CKPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SORTRECN DD DSN=PROD.NUMBERS.DAILY.RECON,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SORTREJ  DD DSN=PROD.NUMBERS.DAILY.REJECTS,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//* SORT WORK SPACE FOR THE SORT VERB IN QUICKSORT.
+//SORTWK01 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTWK02 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTWK03 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP020 ONLY RUNS WHEN STEP010 COMES BACK WITH A CONDITION    *
+//* CODE OF 4 OR HIGHER (OPEN FAILURE OR RECONCILIATION           *
+//* MISMATCH) SO OPERATIONS IS PAGED BEFORE ANYONE LOOKS AT THE   *
+//* REPORT.                                                       *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=IEBGENER,COND=(4,LT,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=PROD.NUMBERS.DAILY.RECON,DISP=SHR
+//SYSUT2   DD SYSOUT=*,DCB=(RECFM=FB,LRECL=80)
+//SYSIN    DD DUMMY
+//*--------------------------------------------------------------*
+//* STEP030 - DISTRIBUTE THE SORT REPORT. BYPASSED WHENEVER       *
+//* STEP010 FAILED (RC >= 4) SO A BAD SORT NEVER REACHES THE      *
+//* PRINT QUEUE.                                                  *
+//*--------------------------------------------------------------*
+//STEP030  EXEC PGM=IEBGENER,COND=(4,GE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=PROD.NUMBERS.DAILY.REPORT,DISP=SHR
+//SYSUT2   DD SYSOUT=*,DCB=(RECFM=FB,LRECL=80)
+//SYSIN    DD DUMMY
