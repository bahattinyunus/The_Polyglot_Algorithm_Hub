@@ -1,34 +1,717 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. QUICKSORT.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  NUM-ARRAY.
-           05 NUM-ITEM OCCURS 6 TIMES PIC 99 VALUE 0.
-       01  ARR-SIZE PIC 99 VALUE 6.
-       01  I PIC 99.
-       
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           MOVE 10 TO NUM-ITEM(1).
-           MOVE 07 TO NUM-ITEM(2).
-           MOVE 08 TO NUM-ITEM(3).
-           MOVE 09 TO NUM-ITEM(4).
-           MOVE 01 TO NUM-ITEM(5).
-           MOVE 05 TO NUM-ITEM(6).
-           
-           DISPLAY "Original Array: ".
-           PERFORM DISPLAY-ARRAY.
-           
-           DISPLAY "Performing Quick Sort Logic...".
-           SORT NUM-ITEM ASCENDING KEY NUM-ITEM.
-           
-           DISPLAY "Sorted Array: ".
-           PERFORM DISPLAY-ARRAY.
-           STOP RUN.
-           
-       DISPLAY-ARRAY.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARR-SIZE
-               DISPLAY NUM-ITEM(I) NO ADVANCING
-               DISPLAY " " NO ADVANCING
-           END-PERFORM.
-           DISPLAY " ".
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     QUICKSORT.
+000120 AUTHOR.         R HALVORSEN.
+000130 INSTALLATION.   NUMBERS OPERATIONS - BATCH SYSTEMS.
+000140 DATE-WRITTEN.   2026-08-09.
+000150 DATE-COMPILED.  2026-08-09.
+000160*
+000170*--------------------------------------------------------------*
+000180* MODIFICATION HISTORY                                         *
+000190*--------------------------------------------------------------*
+000200* 2026-08-09 RH  LOAD ARRAY FROM SORT-INPUT-FILE INSTEAD OF     *
+000210*                HARDCODED MOVE STATEMENTS SO THE JOB CAN SORT  *
+000220*                WHATEVER OPERATIONS HANDS IT ON A GIVEN DAY.   *
+000230* 2026-08-09 RH  ADDED SORT-REPORT-FILE - DATED, PAGED REPORT   *
+000240*                OF THE SORTED VALUES WITH A RECORD COUNT       *
+000250*                TRAILER, FOR FILING/AUDIT.                     *
+000260* 2026-08-09 RH  WIDENED NUM-ITEM/SIR-VALUE TO PIC 9(07) SO     *
+000270*                REAL INVOICE/QUANTITY/BALANCE VALUES DO NOT    *
+000280*                TRUNCATE; WIDENED ARR-SIZE TO PIC 9(05).       *
+000290* 2026-08-09 RH  SORT ORDER NOW DRIVEN BY A ONE-CHARACTER       *
+000300*                CONTROL CARD (A/D) INSTEAD OF A FIXED          *
+000310*                ASCENDING SORT.                                *
+000320* 2026-08-09 RH  ADDED NUM-SEQ AS A SECONDARY, ALWAYS-          *
+000330*                ASCENDING KEY SO TIED VALUES BREAK THE SAME    *
+000340*                WAY EVERY RUN REGARDLESS OF SORT DIRECTION.    *
+000350* 2026-08-09 RH  ADDED CHECKPOINT/RESTART - A CHECKPOINT IS     *
+000360*                WRITTEN AFTER THE LOAD STEP AND AFTER THE      *
+000370*                SORT STEP SO AN ABEND PARTWAY THROUGH DOES    *
+000380*                NOT FORCE A FULL RERUN.                      *
+000390* 2026-08-09 RH  ADDED BEFORE/AFTER CONTROL-TOTAL               *
+000400*                RECONCILIATION - LOGGED TO RECON-LOG-FILE,     *
+000410*                MISMATCH FLAGGED WITH A DISPLAY AND A NON-     *
+000420*                ZERO RETURN-CODE.                              *
+000430* 2026-08-09 RH  NUM-ITEM IS NOW OCCURS DEPENDING ON ARR-SIZE    *
+000440*                INSTEAD OF A FIXED OCCURS 6 TIMES, SO THE      *
+000450*                WORK TABLE GROWS WITH THE INPUT FILE UP TO      *
+000460*                WS-MAX-ARR-SIZE.                                *
+000470* 2026-08-09 RH  SORT-INPUT-FILE RECORDS ARE NOW VALIDATED AS    *
+000480*                NUMERIC BEFORE THEY GO INTO THE WORK TABLE.    *
+000490*                BAD RECORDS ARE WRITTEN TO REJECT-FILE WITH A  *
+000500*                REASON AND COUNTED IN A SUMMARY DISPLAY.       *
+000510* 2026-08-09 RH  RECONCILE-BEFORE/AFTER NOW RUN ON EVERY        *
+000520*                EXECUTION REGARDLESS OF WHERE A RESTART PICKS  *
+000530*                UP, SO A CHECKPOINT TAKEN RIGHT AFTER THE SORT *
+000540*                CAN NO LONGER SKIP RECONCILIATION ENTIRELY.    *
+000550*                REJECT-FILE NOW GETS A TRAILER WITH THE        *
+000560*                REJECT COUNT, AND A FULL SORT-INPUT-FILE NO    *
+000570*                LONGER DROPS EXCESS RECORDS SILENTLY.          *
+000580*--------------------------------------------------------------*
+000590 ENVIRONMENT DIVISION.
+000600 INPUT-OUTPUT SECTION.
+000610 FILE-CONTROL.
+000620     SELECT SORT-INPUT-FILE  ASSIGN TO SORTIN
+000630         ORGANIZATION IS LINE SEQUENTIAL
+000640         FILE STATUS IS SORT-INPUT-STATUS.
+000650*
+000660     SELECT SORT-REPORT-FILE ASSIGN TO SORTRPT
+000670         ORGANIZATION IS LINE SEQUENTIAL
+000680         FILE STATUS IS SORT-REPORT-STATUS.
+000690*
+000700     SELECT CONTROL-CARD-FILE ASSIGN TO SORTCTL
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000720         FILE STATUS IS CONTROL-CARD-STATUS.
+000730*
+000740     SELECT CHECKPOINT-FILE  ASSIGN TO SORTCKPT
+000750         ORGANIZATION IS LINE SEQUENTIAL
+000760         FILE STATUS IS CHECKPOINT-STATUS.
+000770*
+000780     SELECT RECON-LOG-FILE   ASSIGN TO SORTRECN
+000790         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS RECON-LOG-STATUS.
+000810*
+000820     SELECT REJECT-FILE      ASSIGN TO SORTREJ
+000830         ORGANIZATION IS LINE SEQUENTIAL
+000840         FILE STATUS IS REJECT-FILE-STATUS.
+000850*
+000860 DATA DIVISION.
+000870 FILE SECTION.
+000880 FD  SORT-INPUT-FILE
+000890     RECORDING MODE IS F.
+000900 01  SORT-INPUT-RECORD.
+000910     05  SIR-VALUE           PIC X(07).
+000920*
+000930 FD  SORT-REPORT-FILE
+000940     RECORDING MODE IS F.
+000950 01  SORT-REPORT-RECORD      PIC X(80).
+000960*
+000970 FD  CONTROL-CARD-FILE
+000980     RECORDING MODE IS F.
+000990 01  CONTROL-CARD-RECORD.
+001000     05  CC-SORT-DIRECTION   PIC X(01).
+001010*
+001020 FD  CHECKPOINT-FILE
+001030     RECORDING MODE IS F.
+001040 01  CHECKPOINT-RECORD       PIC X(80).
+001050*
+001060 FD  RECON-LOG-FILE
+001070     RECORDING MODE IS F.
+001080 01  RECON-LOG-RECORD        PIC X(80).
+001090*
+001100 FD  REJECT-FILE
+001110     RECORDING MODE IS F.
+001120 01  REJECT-RECORD           PIC X(80).
+001130*
+001140 WORKING-STORAGE SECTION.
+001150*--------------------------------------------------------------*
+001160* FILE STATUS SAVE AREAS                                       *
+001170*--------------------------------------------------------------*
+001180 01  SORT-INPUT-STATUS       PIC X(02) VALUE SPACES.
+001190     88  SORT-INPUT-OK                 VALUE "00".
+001200     88  SORT-INPUT-EOF                VALUE "10".
+001210 01  SORT-REPORT-STATUS      PIC X(02) VALUE SPACES.
+001220     88  SORT-REPORT-OK                VALUE "00".
+001230 01  CONTROL-CARD-STATUS     PIC X(02) VALUE SPACES.
+001240     88  CONTROL-CARD-OK               VALUE "00".
+001250 01  CHECKPOINT-STATUS       PIC X(02) VALUE SPACES.
+001260     88  CHECKPOINT-OK                 VALUE "00".
+001270 01  RECON-LOG-STATUS        PIC X(02) VALUE SPACES.
+001280     88  RECON-LOG-OK                  VALUE "00".
+001290 01  REJECT-FILE-STATUS      PIC X(02) VALUE SPACES.
+001300     88  REJECT-FILE-OK                VALUE "00".
+001310*
+001320*--------------------------------------------------------------*
+001330* SWITCHES                                                     *
+001340*--------------------------------------------------------------*
+001350 01  WS-SWITCHES.
+001360     05  EOF-SW              PIC X(01) VALUE "N".
+001370         88  EOF-YES                   VALUE "Y".
+001380         88  EOF-NO                    VALUE "N".
+001390     05  SORT-DIR-SW         PIC X(01) VALUE "A".
+001400         88  SORT-ASCENDING            VALUE "A".
+001410         88  SORT-DESCENDING           VALUE "D".
+001420     05  RECON-SW            PIC X(01) VALUE "N".
+001430         88  RECON-MISMATCH            VALUE "Y".
+001440         88  RECON-BALANCED            VALUE "N".
+001450     05  REJECT-SW           PIC X(01) VALUE "N".
+001460         88  RECORD-REJECTED           VALUE "Y".
+001470         88  RECORD-ACCEPTED           VALUE "N".
+001480     05  CKPT-EOF-SW         PIC X(01) VALUE "N".
+001490         88  CKPT-EOF-YES              VALUE "Y".
+001500         88  CKPT-EOF-NO               VALUE "N".
+001510*
+001520*--------------------------------------------------------------*
+001530* CHECKPOINT/RESTART CONTROL FIELDS                            *
+001540*--------------------------------------------------------------*
+001550 01  WS-CKPT-STEP-CODE       PIC 9(02) VALUE 0.
+001560     88  CKPT-STEP-NONE                VALUE 0.
+001570     88  CKPT-STEP-LOAD-DONE           VALUE 1.
+001580     88  CKPT-STEP-SORT-DONE           VALUE 2.
+001590 01  WS-CKPT-WRITE-STEP      PIC 9(02) VALUE 0.
+001600*
+001610 01  WS-CKPT-HEADER.
+001620     05  CKH-REC-TYPE        PIC X(01) VALUE "1".
+001630     05  CKH-STEP-CODE       PIC 9(02) VALUE 0.
+001640     05  CKH-ARR-SIZE        PIC 9(05) VALUE 0.
+001650     05  CKH-RECON-COUNT-BEFORE PIC 9(05) VALUE 0.
+001660     05  CKH-RECON-TOTAL-BEFORE PIC 9(12) VALUE 0.
+001670     05  FILLER              PIC X(55) VALUE SPACES.
+001680 01  WS-CKPT-DETAIL.
+001690     05  CKD-REC-TYPE        PIC X(01) VALUE "2".
+001700     05  CKD-VALUE           PIC 9(07) VALUE 0.
+001710     05  CKD-SEQ             PIC 9(05) VALUE 0.
+001720     05  FILLER              PIC X(67) VALUE SPACES.
+001730*
+001740*--------------------------------------------------------------*
+001750* SORT WORK TABLE                                              *
+001760*--------------------------------------------------------------*
+001770 01  WS-MAX-ARR-SIZE         PIC 9(05) VALUE 05000.
+001780 01  ARR-SIZE                PIC 9(05) VALUE 0.
+001790 01  NUM-ARRAY.
+001800     05  NUM-ITEM OCCURS 1 TO 5000 TIMES
+001810                 DEPENDING ON ARR-SIZE.
+001820         10  NUM-VALUE       PIC 9(07) VALUE 0.
+001830         10  NUM-SEQ         PIC 9(05) VALUE 0.
+001840 01  I                       PIC 9(05).
+001850*
+001860*--------------------------------------------------------------*
+001870* INPUT VALIDATION / REJECT FIELDS                             *
+001880*--------------------------------------------------------------*
+001890 01  WS-REJECT-COUNT         PIC 9(05) VALUE 0.
+001900 01  WS-REJECT-REASON        PIC X(30) VALUE SPACES.
+001910*
+001920*--------------------------------------------------------------*
+001930* CONTROL-TOTAL RECONCILIATION FIELDS                          *
+001940*--------------------------------------------------------------*
+001950 01  WS-RECON-COUNT-BEFORE   PIC 9(05) VALUE 0.
+001960 01  WS-RECON-TOTAL-BEFORE   PIC 9(12) VALUE 0.
+001970 01  WS-RECON-COUNT-AFTER    PIC 9(05) VALUE 0.
+001980 01  WS-RECON-TOTAL-AFTER    PIC 9(12) VALUE 0.
+001990*
+002000*--------------------------------------------------------------*
+002010* REPORT CONTROL FIELDS                                        *
+002020*--------------------------------------------------------------*
+002030 01  WS-RUN-DATE.
+002040     05  WS-RUN-CCYY         PIC 9(04).
+002050     05  WS-RUN-MM           PIC 9(02).
+002060     05  WS-RUN-DD           PIC 9(02).
+002070 01  WS-PAGE-COUNT           PIC 9(04) VALUE 0.
+002080 01  WS-LINE-COUNT           PIC 9(04) VALUE 0.
+002090 01  WS-LINES-PER-PAGE       PIC 9(04) VALUE 20.
+002100*
+002110 01  RPT-HEADING-1.
+002120     05  FILLER              PIC X(22) VALUE
+002130         "QUICKSORT SORT REPORT".
+002140     05  FILLER              PIC X(10) VALUE SPACES.
+002150     05  FILLER              PIC X(05) VALUE "PAGE ".
+002160     05  RH1-PAGE            PIC ZZZ9.
+002170 01  RPT-HEADING-2.
+002180     05  FILLER              PIC X(10) VALUE "RUN DATE: ".
+002190     05  RH2-MM              PIC 99.
+002200     05  FILLER              PIC X(01) VALUE "/".
+002210     05  RH2-DD              PIC 99.
+002220     05  FILLER              PIC X(01) VALUE "/".
+002230     05  RH2-CCYY            PIC 9999.
+002240 01  RPT-DETAIL-LINE.
+002250     05  FILLER              PIC X(10) VALUE "  VALUE : ".
+002260     05  RDL-VALUE           PIC Z(6)9.
+002270 01  RPT-TRAILER-LINE.
+002280     05  FILLER              PIC X(24) VALUE
+002290         "TOTAL RECORDS SORTED : ".
+002300     05  RTL-COUNT           PIC ZZZ9.
+002310*
+002320*--------------------------------------------------------------*
+002330* REJECT LOG LINE LAYOUTS                                      *
+002340*--------------------------------------------------------------*
+002350 01  REJ-DETAIL-LINE.
+002360     05  FILLER              PIC X(10) VALUE "REJECTED: ".
+002370     05  REJ-VALUE           PIC X(07).
+002380     05  FILLER              PIC X(04) VALUE " -- ".
+002390     05  REJ-REASON          PIC X(30).
+002400 01  REJ-SUMMARY-LINE.
+002410     05  FILLER              PIC X(25) VALUE
+002420         "TOTAL RECORDS REJECTED: ".
+002430     05  REJ-COUNT           PIC Z(4)9.
+002440*
+002450*--------------------------------------------------------------*
+002460* RECONCILIATION LOG LINE LAYOUTS                              *
+002470*--------------------------------------------------------------*
+002480 01  RECON-DETAIL-LINE.
+002490     05  RCN-LABEL           PIC X(14).
+002500     05  FILLER              PIC X(09) VALUE " COUNT = ".
+002510     05  RCN-COUNT           PIC ZZZZ9.
+002520     05  FILLER              PIC X(10) VALUE "  TOTAL = ".
+002530     05  RCN-TOTAL           PIC Z(11)9.
+002540 01  RECON-MISMATCH-LINE.
+002550     05  FILLER              PIC X(52) VALUE
+002560         "*** WARNING - RECONCILIATION MISMATCH DETECTED ***".
+002570*
+002580 PROCEDURE DIVISION.
+002590 0000-MAINLINE.
+002600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002610     PERFORM 2000-CHECK-RESTART THRU 2000-EXIT.
+002620*
+002630     IF CKPT-STEP-NONE
+002640         PERFORM 3000-LOAD-INPUT THRU 3000-EXIT
+002650         PERFORM 4000-RECONCILE-BEFORE THRU 4000-EXIT
+002660         MOVE 1 TO WS-CKPT-WRITE-STEP
+002670         PERFORM 3500-WRITE-CHECKPOINT THRU 3500-EXIT
+002680     END-IF.
+002690*
+002700     DISPLAY "ORIGINAL ARRAY: ".
+002710     PERFORM 8000-DISPLAY-ARRAY THRU 8000-EXIT.
+002720*
+002730     IF NOT CKPT-STEP-SORT-DONE
+002740         PERFORM 4500-READ-CONTROL-CARD THRU 4500-EXIT
+002750         DISPLAY "PERFORMING QUICK SORT LOGIC..."
+002760         PERFORM 5000-SORT-ARRAY THRU 5000-EXIT
+002770         MOVE 2 TO WS-CKPT-WRITE-STEP
+002780         PERFORM 3500-WRITE-CHECKPOINT THRU 3500-EXIT
+002790     END-IF.
+002800*
+002810     PERFORM 6000-RECONCILE-AFTER THRU 6000-EXIT.
+002820*
+002830     DISPLAY "SORTED ARRAY: ".
+002840     PERFORM 8000-DISPLAY-ARRAY THRU 8000-EXIT.
+002850     PERFORM 7000-WRITE-REPORT THRU 7000-EXIT.
+002860*
+002870     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+002880*
+002890*--------------------------------------------------------------*
+002900* 1000-INITIALIZE - ONE-TIME HOUSEKEEPING                      *
+002910*--------------------------------------------------------------*
+002920 1000-INITIALIZE.
+002930     MOVE ZERO TO ARR-SIZE.
+002940     MOVE ZERO TO WS-PAGE-COUNT.
+002950     MOVE ZERO TO WS-LINE-COUNT.
+002960     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+002970     SET EOF-NO TO TRUE.
+002980 1000-EXIT.
+002990     EXIT.
+003000*
+003010*--------------------------------------------------------------*
+003020* 2000-CHECK-RESTART - LOOK FOR A CHECKPOINT FROM A PRIOR,      *
+003030*                      ABENDED RUN. WHEN ONE IS FOUND, REBUILD  *
+003040*                      NUM-ARRAY FROM IT AND NOTE HOW FAR THE   *
+003050*                      JOB HAD GOTTEN SO MAINLINE CAN SKIP      *
+003060*                      STRAIGHT TO THE NEXT STEP. SORTCKPT IS   *
+003070*                      OPENED DISP=MOD, SO A RUN THAT WRITES    *
+003080*                      BOTH THE LOAD-DONE AND SORT-DONE         *
+003090*                      CHECKPOINTS LEAVES BOTH BLOCKS IN THE    *
+003100*                      FILE, OLDEST FIRST. READ ALL THE WAY TO  *
+003110*                      END OF FILE AND KEEP APPLYING WHATEVER   *
+003120*                      HEADER/DETAIL BLOCK IS CURRENT SO THE    *
+003130*                      LAST BLOCK WRITTEN WINS.                 *
+003140*--------------------------------------------------------------*
+003150 2000-CHECK-RESTART.
+003160     SET CKPT-STEP-NONE TO TRUE.
+003170     OPEN INPUT CHECKPOINT-FILE.
+003180     IF NOT CHECKPOINT-OK
+003190         GO TO 2000-EXIT
+003200     END-IF.
+003210*
+003220     SET CKPT-EOF-NO TO TRUE.
+003230     PERFORM 2100-READ-CKPT-RECORD THRU 2100-EXIT.
+003240     PERFORM UNTIL CKPT-EOF-YES
+003250         PERFORM 2200-APPLY-CKPT-RECORD THRU 2200-EXIT
+003260         PERFORM 2100-READ-CKPT-RECORD THRU 2100-EXIT
+003270     END-PERFORM.
+003280     CLOSE CHECKPOINT-FILE.
+003290*
+003300     IF NOT CKPT-STEP-NONE
+003310         DISPLAY "QUICKSORT - CHECKPOINT FOUND, RESUMING AFTER "
+003320             "STEP " WS-CKPT-STEP-CODE
+003330     END-IF.
+003340 2000-EXIT.
+003350     EXIT.
+003360*
+003370*--------------------------------------------------------------*
+003380* 2100-READ-CKPT-RECORD - READ ONE CHECKPOINT-FILE RECORD       *
+003390*--------------------------------------------------------------*
+003400 2100-READ-CKPT-RECORD.
+003410     READ CHECKPOINT-FILE
+003420         AT END
+003430             SET CKPT-EOF-YES TO TRUE
+003440     END-READ.
+003450 2100-EXIT.
+003460     EXIT.
+003470*
+003480*--------------------------------------------------------------*
+003490* 2200-APPLY-CKPT-RECORD - FOLD ONE CHECKPOINT-FILE RECORD INTO *
+003500*                          WS-CKPT-STEP-CODE/ARR-SIZE/NUM-ARRAY.*
+003510*                          A TYPE "1" HEADER STARTS A NEW BLOCK *
+003520*                          AND RESETS THE DETAIL SUBSCRIPT; A   *
+003530*                          TYPE "2" DETAIL LOADS THE NEXT        *
+003540*                          ELEMENT OF THE CURRENT BLOCK. THE     *
+003550*                          HEADER ALSO CARRIES THE RECONCILE-    *
+003560*                          BEFORE COUNT/TOTAL FORWARD FROM THE   *
+003570*                          LOAD STEP SO A RESTART RECONCILES     *
+003580*                          AGAINST THE ORIGINAL LOAD, NOT        *
+003590*                          WHATEVER THE CHECKPOINT HAPPENS TO    *
+003600*                          HOLD.                                 *
+003610*--------------------------------------------------------------*
+003620 2200-APPLY-CKPT-RECORD.
+003630     IF CHECKPOINT-RECORD(1:1) = "1"
+003640         MOVE CHECKPOINT-RECORD TO WS-CKPT-HEADER
+003650         MOVE CKH-STEP-CODE TO WS-CKPT-STEP-CODE
+003660         MOVE CKH-ARR-SIZE TO ARR-SIZE
+003670         MOVE CKH-RECON-COUNT-BEFORE TO WS-RECON-COUNT-BEFORE
+003680         MOVE CKH-RECON-TOTAL-BEFORE TO WS-RECON-TOTAL-BEFORE
+003690         MOVE ZERO TO I
+003700     ELSE
+003710         MOVE CHECKPOINT-RECORD TO WS-CKPT-DETAIL
+003720         ADD 1 TO I
+003730         IF I > 0 AND I NOT > ARR-SIZE
+003740             MOVE CKD-VALUE TO NUM-VALUE(I)
+003750             MOVE CKD-SEQ TO NUM-SEQ(I)
+003760         END-IF
+003770     END-IF.
+003780 2200-EXIT.
+003790     EXIT.
+003800*
+003810*--------------------------------------------------------------*
+003820* 3000-LOAD-INPUT - LOAD NUM-ARRAY FROM SORT-INPUT-FILE        *
+003830*--------------------------------------------------------------*
+003840 3000-LOAD-INPUT.
+003850     OPEN INPUT SORT-INPUT-FILE.
+003860     IF NOT SORT-INPUT-OK
+003870         DISPLAY "QUICKSORT - UNABLE TO OPEN SORT-INPUT-FILE, "
+003880             "STATUS = " SORT-INPUT-STATUS
+003890         MOVE 16 TO RETURN-CODE
+003900         GO TO 3000-EXIT
+003910     END-IF.
+003920*
+003930     OPEN OUTPUT REJECT-FILE.
+003940     IF NOT REJECT-FILE-OK
+003950         DISPLAY "QUICKSORT - UNABLE TO OPEN REJECT-FILE, "
+003960             "STATUS = " REJECT-FILE-STATUS
+003970     END-IF.
+003980     MOVE ZERO TO WS-REJECT-COUNT.
+003990*
+004000     PERFORM 3100-READ-INPUT THRU 3100-EXIT.
+004010     PERFORM UNTIL EOF-YES OR ARR-SIZE = WS-MAX-ARR-SIZE
+004020         PERFORM 3200-VALIDATE-INPUT THRU 3200-EXIT
+004030         IF RECORD-ACCEPTED
+004040             ADD 1 TO ARR-SIZE
+004050             MOVE SIR-VALUE TO NUM-VALUE(ARR-SIZE)
+004060             MOVE ARR-SIZE TO NUM-SEQ(ARR-SIZE)
+004070         ELSE
+004080             PERFORM 3300-WRITE-REJECT THRU 3300-EXIT
+004090         END-IF
+004100         PERFORM 3100-READ-INPUT THRU 3100-EXIT
+004110     END-PERFORM.
+004120*
+004130     IF NOT EOF-YES
+004140         DISPLAY "QUICKSORT - *** WARNING - SORT-INPUT-FILE HAS "
+004150             "MORE THAN " WS-MAX-ARR-SIZE " RECORDS, REMAINDER "
+004160             "NOT PROCESSED ***"
+004170         MOVE 8 TO RETURN-CODE
+004180     END-IF.
+004190*
+004200     IF REJECT-FILE-OK
+004210         MOVE WS-REJECT-COUNT TO REJ-COUNT
+004220         WRITE REJECT-RECORD FROM REJ-SUMMARY-LINE
+004230         CLOSE REJECT-FILE
+004240     END-IF.
+004250*
+004260     DISPLAY "QUICKSORT - RECORDS ACCEPTED = " ARR-SIZE
+004270         ", RECORDS REJECTED = " WS-REJECT-COUNT.
+004280*
+004290     CLOSE SORT-INPUT-FILE.
+004300 3000-EXIT.
+004310     EXIT.
+004320*
+004330*--------------------------------------------------------------*
+004340* 3100-READ-INPUT - READ ONE SORT-INPUT-FILE RECORD            *
+004350*--------------------------------------------------------------*
+004360 3100-READ-INPUT.
+004370     READ SORT-INPUT-FILE
+004380         AT END
+004390             SET EOF-YES TO TRUE
+004400     END-READ.
+004410 3100-EXIT.
+004420     EXIT.
+004430*
+004440*--------------------------------------------------------------*
+004450* 3200-VALIDATE-INPUT - MAKE SURE SIR-VALUE IS A VALID NUMERIC  *
+004460*                       VALUE BEFORE IT GOES INTO THE WORK      *
+004470*                       TABLE. RECORDS THAT FAIL ARE ROUTED TO  *
+004480*                       REJECT-FILE BY THE CALLER INSTEAD OF    *
+004490*                       BEING SORTED.                           *
+004500*--------------------------------------------------------------*
+004510 3200-VALIDATE-INPUT.
+004520     SET RECORD-ACCEPTED TO TRUE.
+004530     IF SIR-VALUE NOT NUMERIC
+004540         SET RECORD-REJECTED TO TRUE
+004550         MOVE "NON-NUMERIC VALUE" TO WS-REJECT-REASON
+004560     END-IF.
+004570 3200-EXIT.
+004580     EXIT.
+004590*
+004600*--------------------------------------------------------------*
+004610* 3300-WRITE-REJECT - LOG ONE REJECTED RECORD TO REJECT-FILE    *
+004620*                     AND BUMP THE REJECT COUNT. A FEED DIRTY   *
+004630*                     ENOUGH TO RUN THE COUNT PAST PIC 9(05) IS  *
+004640*                     FLAGGED RATHER THAN LEFT TO WRAP SILENTLY. *
+004650*--------------------------------------------------------------*
+004660 3300-WRITE-REJECT.
+004670     ADD 1 TO WS-REJECT-COUNT
+004680         ON SIZE ERROR
+004690             DISPLAY "QUICKSORT - *** WARNING - REJECT COUNT "
+004700                 "EXCEEDS 99999, SUMMARY COUNT NO LONGER "
+004710                 "ACCURATE ***"
+004720     END-ADD.
+004730     IF REJECT-FILE-OK
+004740         MOVE SIR-VALUE TO REJ-VALUE
+004750         MOVE WS-REJECT-REASON TO REJ-REASON
+004760         WRITE REJECT-RECORD FROM REJ-DETAIL-LINE
+004770     END-IF.
+004780 3300-EXIT.
+004790     EXIT.
+004800*
+004810*--------------------------------------------------------------*
+004820* 3500-WRITE-CHECKPOINT - SNAPSHOT NUM-ARRAY TO THE CHECKPOINT  *
+004830*                         FILE AFTER A MAJOR STEP COMPLETES, SO *
+004840*                         A RESTART CAN REBUILD IT AND SKIP     *
+004850*                         AHEAD. WS-CKPT-WRITE-STEP IS SET BY   *
+004860*                         THE CALLER BEFORE THIS IS PERFORMED.  *
+004870*                         THE RECONCILE-BEFORE COUNT/TOTAL ARE   *
+004880*                         CARRIED IN THE HEADER TOO, SO A SORT-  *
+004890*                         DONE CHECKPOINT STILL HAS THE ORIGINAL *
+004900*                         LOAD'S BEFORE VALUES FOR 6000-         *
+004910*                         RECONCILE-AFTER TO COMPARE AGAINST.    *
+004920*--------------------------------------------------------------*
+004930 3500-WRITE-CHECKPOINT.
+004940     OPEN OUTPUT CHECKPOINT-FILE.
+004950     IF NOT CHECKPOINT-OK
+004960         DISPLAY "QUICKSORT - UNABLE TO WRITE CHECKPOINT, "
+004970             "STATUS = " CHECKPOINT-STATUS
+004980         GO TO 3500-EXIT
+004990     END-IF.
+005000*
+005010     MOVE "1" TO CKH-REC-TYPE.
+005020     MOVE WS-CKPT-WRITE-STEP TO CKH-STEP-CODE.
+005030     MOVE ARR-SIZE TO CKH-ARR-SIZE.
+005040     MOVE WS-RECON-COUNT-BEFORE TO CKH-RECON-COUNT-BEFORE.
+005050     MOVE WS-RECON-TOTAL-BEFORE TO CKH-RECON-TOTAL-BEFORE.
+005060     MOVE WS-CKPT-HEADER TO CHECKPOINT-RECORD.
+005070     WRITE CHECKPOINT-RECORD.
+005080*
+005090     PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARR-SIZE
+005100         MOVE "2" TO CKD-REC-TYPE
+005110         MOVE NUM-VALUE(I) TO CKD-VALUE
+005120         MOVE NUM-SEQ(I) TO CKD-SEQ
+005130         MOVE WS-CKPT-DETAIL TO CHECKPOINT-RECORD
+005140         WRITE CHECKPOINT-RECORD
+005150     END-PERFORM.
+005160     CLOSE CHECKPOINT-FILE.
+005170 3500-EXIT.
+005180     EXIT.
+005190*
+005200*--------------------------------------------------------------*
+005210* 4000-RECONCILE-BEFORE - TAKE A RECORD COUNT AND CONTROL       *
+005220*                         TOTAL OF NUM-ARRAY RIGHT AFTER THE    *
+005230*                         LOAD, FOR COMPARISON AFTER THE SORT.  *
+005240*                         ONLY PERFORMED ON A FRESH LOAD         *
+005250*                         (CKPT-STEP-NONE) - 3500-WRITE-         *
+005260*                         CHECKPOINT CARRIES THESE VALUES        *
+005270*                         FORWARD IN THE CHECKPOINT HEADER SO A  *
+005280*                         RESTART RECONCILES AGAINST THE         *
+005290*                         ORIGINAL LOAD INSTEAD OF RECOMPUTING   *
+005300*                         "BEFORE" FROM A CHECKPOINT THAT MAY    *
+005310*                         ALREADY REFLECT THE SORTED ARRAY.      *
+005320*--------------------------------------------------------------*
+005330 4000-RECONCILE-BEFORE.
+005340     MOVE ARR-SIZE TO WS-RECON-COUNT-BEFORE.
+005350     MOVE ZERO TO WS-RECON-TOTAL-BEFORE.
+005360     PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARR-SIZE
+005370         ADD NUM-VALUE(I) TO WS-RECON-TOTAL-BEFORE
+005380     END-PERFORM.
+005390 4000-EXIT.
+005400     EXIT.
+005410*
+005420*--------------------------------------------------------------*
+005430* 4500-READ-CONTROL-CARD - PICK UP THE SORT-DIRECTION CONTROL  *
+005440*                          CARD (A=ASCENDING, D=DESCENDING).    *
+005450*                          DEFAULTS TO ASCENDING WHEN THE       *
+005460*                          CONTROL-CARD-FILE IS MISSING OR      *
+005470*                          CONTAINS AN UNRECOGNIZED VALUE.      *
+005480*--------------------------------------------------------------*
+005490 4500-READ-CONTROL-CARD.
+005500     SET SORT-ASCENDING TO TRUE.
+005510     OPEN INPUT CONTROL-CARD-FILE.
+005520     IF NOT CONTROL-CARD-OK
+005530         GO TO 4500-EXIT
+005540     END-IF.
+005550*
+005560     READ CONTROL-CARD-FILE
+005570         AT END
+005580             GO TO 4500-CLOSE
+005590     END-READ.
+005600*
+005610     IF CC-SORT-DIRECTION = "D"
+005620         SET SORT-DESCENDING TO TRUE
+005630     ELSE
+005640         SET SORT-ASCENDING TO TRUE
+005650     END-IF.
+005660 4500-CLOSE.
+005670     CLOSE CONTROL-CARD-FILE.
+005680 4500-EXIT.
+005690     EXIT.
+005700*
+005710*--------------------------------------------------------------*
+005720* 5000-SORT-ARRAY - SORT THE WORK TABLE. NUM-ITEM'S OCCURS      *
+005730*                   DEPENDING ON REQUIRES ARR-SIZE TO BE AT     *
+005740*                   LEAST 1, SO SKIP THE SORT WHEN AN EMPTY OR   *
+005750*                   ALL-REJECTED SORT-INPUT-FILE LEFT ARR-SIZE   *
+005760*                   AT ZERO.                                     *
+005770*--------------------------------------------------------------*
+005780 5000-SORT-ARRAY.
+005790     IF ARR-SIZE = 0
+005800         DISPLAY "QUICKSORT - NO RECORDS TO SORT, SKIPPING SORT"
+005810         GO TO 5000-EXIT
+005820     END-IF.
+005830*
+005840     IF SORT-ASCENDING
+005850         SORT NUM-ITEM
+005860             ASCENDING KEY NUM-VALUE
+005870             ASCENDING KEY NUM-SEQ
+005880     ELSE
+005890         SORT NUM-ITEM
+005900             DESCENDING KEY NUM-VALUE
+005910             ASCENDING KEY NUM-SEQ
+005920     END-IF.
+005930 5000-EXIT.
+005940     EXIT.
+005950*
+005960*--------------------------------------------------------------*
+005970* 6000-RECONCILE-AFTER - RECOUNT AND RETOTAL NUM-ARRAY AFTER    *
+005980*                        THE SORT, COMPARE AGAINST THE BEFORE   *
+005990*                        TOTALS, AND LOG BOTH TO RECON-LOG-     *
+006000*                        FILE. A MISMATCH IS FLAGGED LOUDLY -   *
+006010*                        DISPLAY WARNING PLUS A NON-ZERO        *
+006020*                        RETURN-CODE - SO IT IS CAUGHT BEFORE   *
+006030*                        THE REPORT GOES OUT.                   *
+006040*--------------------------------------------------------------*
+006050 6000-RECONCILE-AFTER.
+006060     MOVE ARR-SIZE TO WS-RECON-COUNT-AFTER.
+006070     MOVE ZERO TO WS-RECON-TOTAL-AFTER.
+006080     PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARR-SIZE
+006090         ADD NUM-VALUE(I) TO WS-RECON-TOTAL-AFTER
+006100     END-PERFORM.
+006110*
+006120     SET RECON-BALANCED TO TRUE.
+006130     IF WS-RECON-COUNT-BEFORE NOT = WS-RECON-COUNT-AFTER
+006140         OR WS-RECON-TOTAL-BEFORE NOT = WS-RECON-TOTAL-AFTER
+006150         SET RECON-MISMATCH TO TRUE
+006160     END-IF.
+006170*
+006180     OPEN OUTPUT RECON-LOG-FILE.
+006190     IF RECON-LOG-OK
+006200         MOVE "BEFORE SORT:  " TO RCN-LABEL
+006210         MOVE WS-RECON-COUNT-BEFORE TO RCN-COUNT
+006220         MOVE WS-RECON-TOTAL-BEFORE TO RCN-TOTAL
+006230         WRITE RECON-LOG-RECORD FROM RECON-DETAIL-LINE
+006240*
+006250         MOVE "AFTER SORT:   " TO RCN-LABEL
+006260         MOVE WS-RECON-COUNT-AFTER TO RCN-COUNT
+006270         MOVE WS-RECON-TOTAL-AFTER TO RCN-TOTAL
+006280         WRITE RECON-LOG-RECORD FROM RECON-DETAIL-LINE
+006290*
+006300         IF RECON-MISMATCH
+006310             WRITE RECON-LOG-RECORD FROM RECON-MISMATCH-LINE
+006320         END-IF
+006330         CLOSE RECON-LOG-FILE
+006340     ELSE
+006350         DISPLAY "QUICKSORT - UNABLE TO OPEN RECON-LOG-FILE, "
+006360             "STATUS = " RECON-LOG-STATUS
+006370     END-IF.
+006380*
+006390     IF RECON-MISMATCH
+006400         DISPLAY "QUICKSORT - *** RECONCILIATION MISMATCH *** "
+006410             "BEFORE COUNT/TOTAL = " WS-RECON-COUNT-BEFORE "/"
+006420             WS-RECON-TOTAL-BEFORE " AFTER COUNT/TOTAL = "
+006430             WS-RECON-COUNT-AFTER "/" WS-RECON-TOTAL-AFTER
+006440         MOVE 20 TO RETURN-CODE
+006450     END-IF.
+006460 6000-EXIT.
+006470     EXIT.
+006480*
+006490*--------------------------------------------------------------*
+006500* 7000-WRITE-REPORT - PRINT THE SORTED ARRAY TO SORT-REPORT-    *
+006510*                     FILE WITH HEADINGS, PAGE BREAKS, TRAILER. *
+006520*                     HEADINGS ARE WRITTEN UP FRONT, NOT LEFT   *
+006530*                     TO FIRE ON THE FIRST DETAIL LINE, SO AN   *
+006540*                     EMPTY SORT-INPUT-FILE STILL PRODUCES A     *
+006550*                     REPORT WITH A RUN-DATE/PAGE HEADING.       *
+006560*--------------------------------------------------------------*
+006570 7000-WRITE-REPORT.
+006580     OPEN OUTPUT SORT-REPORT-FILE.
+006590     IF NOT SORT-REPORT-OK
+006600         DISPLAY "QUICKSORT - UNABLE TO OPEN SORT-REPORT-FILE, "
+006610             "STATUS = " SORT-REPORT-STATUS
+006620         MOVE 16 TO RETURN-CODE
+006630         GO TO 7000-EXIT
+006640     END-IF.
+006650*
+006660     PERFORM 7100-WRITE-HEADERS THRU 7100-EXIT.
+006670     PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARR-SIZE
+006680         PERFORM 7200-WRITE-DETAIL THRU 7200-EXIT
+006690     END-PERFORM.
+006700*
+006710     MOVE ARR-SIZE TO RTL-COUNT.
+006720     WRITE SORT-REPORT-RECORD FROM RPT-TRAILER-LINE.
+006730     CLOSE SORT-REPORT-FILE.
+006740 7000-EXIT.
+006750     EXIT.
+006760*
+006770*--------------------------------------------------------------*
+006780* 7100-WRITE-HEADERS - WRITE PAGE HEADINGS, START A NEW PAGE   *
+006790*--------------------------------------------------------------*
+006800 7100-WRITE-HEADERS.
+006810     ADD 1 TO WS-PAGE-COUNT.
+006820     MOVE WS-PAGE-COUNT TO RH1-PAGE.
+006830     WRITE SORT-REPORT-RECORD FROM RPT-HEADING-1.
+006840*
+006850     MOVE WS-RUN-MM TO RH2-MM.
+006860     MOVE WS-RUN-DD TO RH2-DD.
+006870     MOVE WS-RUN-CCYY TO RH2-CCYY.
+006880     WRITE SORT-REPORT-RECORD FROM RPT-HEADING-2.
+006890*
+006900     MOVE ZERO TO WS-LINE-COUNT.
+006910 7100-EXIT.
+006920     EXIT.
+006930*
+006940*--------------------------------------------------------------*
+006950* 7200-WRITE-DETAIL - WRITE ONE SORTED VALUE, BREAK PAGE IF    *
+006960*                     THE CURRENT PAGE IS FULL                 *
+006970*--------------------------------------------------------------*
+006980 7200-WRITE-DETAIL.
+006990     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+007000         PERFORM 7100-WRITE-HEADERS THRU 7100-EXIT
+007010     END-IF.
+007020     MOVE NUM-VALUE(I) TO RDL-VALUE.
+007030     WRITE SORT-REPORT-RECORD FROM RPT-DETAIL-LINE.
+007040     ADD 1 TO WS-LINE-COUNT.
+007050 7200-EXIT.
+007060     EXIT.
+007070*
+007080*--------------------------------------------------------------*
+007090* 8000-DISPLAY-ARRAY - CONSOLE TRACE OF THE WORK TABLE         *
+007100*--------------------------------------------------------------*
+007110 8000-DISPLAY-ARRAY.
+007120     PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARR-SIZE
+007130         DISPLAY NUM-VALUE(I) NO ADVANCING
+007140         DISPLAY " " NO ADVANCING
+007150     END-PERFORM.
+007160     DISPLAY " ".
+007170 8000-EXIT.
+007180     EXIT.
+007190*
+007200*--------------------------------------------------------------*
+007210* 9999-TERMINATE - END OF JOB                                  *
+007220*--------------------------------------------------------------*
+007230 9999-TERMINATE.
+007240     STOP RUN.
+007250 9999-EXIT.
+007260     EXIT.
